@@ -8,11 +8,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "C:\dos\cobol\outfile2.txt".
+           SELECT ACCOUNT-MASTER ASSIGN TO "C:\dos\cobol\acctmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACC-NO
+               FILE STATUS IS AM-FILE-STATUS.
+           SELECT TRANSAC-LOG ASSIGN TO "C:\dos\cobol\txnlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TL-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
            05 FILLER PIC X(80).
+       FD ACCOUNT-MASTER.
+       01 ACCOUNT-MAST-REC.
+           05 AM-ACC-NO PIC 9(10).
+           05 AM-ACC-NAME PIC X(25).
+           05 AM-ACC-TYP PIC X.
+           05 AM-BALANCE PIC S9(9)V99.
+       FD TRANSAC-LOG.
+       01 TRANSAC-LOG-REC.
+           05 TL-SEQ-NO PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-TELLER-ID PIC X(5).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-TIMESTAMP PIC X(14).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-ACC-NO PIC 9(10).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-TRANSAC-NAME PIC X(12).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 TL-BALANCE PIC -ZZZ,ZZZ,ZZ9.99.
        WORKING-STORAGE SECTION.
        01 HD01-REC.
            05 FILLER PIC X(32) VALUE SPACES.
@@ -47,7 +76,7 @@
            05 TRANSAC-NAME-OUT PIC X(12).
            05 FILLER PIC X(4) VALUE SPACES.
            05 ACC-TYP-NAM-OUT PIC X(10).
-           05 BALANCE-OUT PIC ZZZ,ZZZ,ZZ9.99.
+           05 BALANCE-OUT PIC -ZZZ,ZZZ,ZZ9.99.
       
        01 REC-IN.
            05 ACC-NO-IN PIC 9(10).
@@ -61,22 +90,106 @@
            05 ACC-TYP-IN PIC X.
            05 ACC-TYP-NAM-IN PIC X(15).
            05 INI-DEP-IN PIC X(9).
-           05 INI-DEP-ACT PIC 9(7)V99. 
-           05 BALANCE-IN PIC 9(9)V99.
+           05 INI-DEP-ACT PIC S9(7)V99.
+           05 BALANCE-IN PIC S9(9)V99.
            05 BR-COD-IN PIC X(3).
            05 BR-NAME-IN PIC X(15).
 
        01 DISPLAY-REC.
            05 AMO-OUT PIC Z,ZZZ,ZZ9.99.
-           05 INI-DEP-OUT PIC Z,ZZZ,ZZ9.99.
+           05 INI-DEP-OUT PIC -ZZZ,ZZZ,ZZ9.99.
            05 BR-COD-OUT PIC X(3).
 
        01 INIT-FLAGS.
            05 VALID-FLAG PIC 9 VALUE 0.
            05 ANS PIC X.
            05 CHK-ANS PIC 9 VALUE 0.
-           
-       SCREEN SECTION. 
+           05 AM-FILE-STATUS PIC XX.
+           05 ACCT-FOUND PIC X VALUE "N".
+           05 OVERDRAFT-LIMIT PIC 9(5)V99 VALUE 5000.00.
+           05 OVERDRAFT-FEE PIC 9(3)V99 VALUE 500.00.
+           05 SHORTFALL-AMT PIC 9(7)V99.
+           05 TL-FILE-STATUS PIC XX.
+           05 TL-SEQ-CTR PIC 9(6) VALUE 0.
+           05 TELLER-ID-IN PIC X(5).
+           05 CUR-TIMESTAMP PIC X(21).
+           05 RUN-MODE-IN PIC X.
+           05 AM-EOF PIC X VALUE "N".
+           05 INTEREST-RATE-IN PIC 9V9999.
+           05 INT-AMT PIC S9(7)V99.
+           05 INT-ACCT-CTR PIC 9(5) VALUE 0.
+           05 INT-TOTAL-AMT PIC S9(9)V99 VALUE 0.
+
+       01 INT-HD-REC.
+           05 FILLER PIC X(25) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE
+               "Month-End Interest Accrual Run".
+       01 INT-COLHD-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "Account No.".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "Account Name".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "Interest".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "New Balance".
+       01 INT-LINE-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 INTLN-ACC-NO PIC 9(10).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 INTLN-ACC-NAME PIC X(25).
+           05 INTLN-INT-AMT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 INTLN-NEW-BAL PIC -ZZZ,ZZZ,ZZ9.99.
+       01 INT-TOTALS-REC.
+           05 FILLER PIC X(28) VALUE "Accounts Credited Interest: ".
+           05 INTTOT-CTR-OUT PIC ZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE "Total Interest: ".
+           05 INTTOT-AMT-OUT PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 BRN-SUMMARY-WS.
+           05 BSM-CNT PIC 9 VALUE 0.
+           05 BSM-ENTRY OCCURS 1 TO 5 TIMES
+                   DEPENDING ON BSM-CNT
+                   INDEXED BY BSM-IDX.
+               10 BSM-BR-COD PIC X(3).
+               10 BSM-TOT-DEP PIC S9(9)V99 VALUE 0.
+               10 BSM-TOT-WD PIC S9(9)V99 VALUE 0.
+               10 BSM-END-BAL PIC S9(9)V99 VALUE 0.
+           05 BSM-CUR-IDX PIC 9 VALUE 0.
+       01 BSM-ACCT-WS.
+           05 BSM-ACCT-CNT PIC 9(3) VALUE 0.
+           05 BSM-ACCT-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON BSM-ACCT-CNT
+                   INDEXED BY BSM-ACCT-IDX.
+               10 BSM-ACCT-NO PIC 9(10).
+               10 BSM-ACCT-BR-IDX PIC 9 VALUE 0.
+               10 BSM-ACCT-BAL PIC S9(9)V99 VALUE 0.
+       01 BRN-HD-REC.
+           05 FILLER PIC X(27) VALUE SPACES.
+           05 FILLER PIC X(26) VALUE
+               "Daily Summary by Branch".
+       01 BRN-COLHD-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "Branch".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "Total Deposits".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE "Total Withdrawals".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "Ending Balance".
+       01 BRN-LINE-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 BRNLN-BR-COD PIC X(3).
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 BRNLN-TOT-DEP PIC -ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 BRNLN-TOT-WD PIC -ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 BRNLN-END-BAL PIC -ZZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.
 
@@ -85,11 +198,49 @@
        MAIN-RTN.
            DISPLAY CLRSCR.
            OPEN OUTPUT OUTFILE.
-           PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END.
-           PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1.
+           OPEN I-O ACCOUNT-MASTER.
+           IF AM-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+           PERFORM LOAD-TXN-SEQ-RTN THRU LOAD-TXN-SEQ-END.
+           OPEN EXTEND TRANSAC-LOG.
+           IF TL-FILE-STATUS NOT = "00"
+               OPEN OUTPUT TRANSAC-LOG
+           END-IF.
+           DISPLAY (1, 1)
+               "Run Mode (T=Teller Transactions/I=Interest Batch): ".
+           ACCEPT (1, 60) RUN-MODE-IN.
+
+           IF RUN-MODE-IN = "I" OR RUN-MODE-IN = "i"
+               PERFORM INTEREST-BATCH-RTN THRU INTEREST-BATCH-END
+           ELSE
+               DISPLAY (1, 1) SPACER
+               DISPLAY (1, 1) "Teller ID: "
+               ACCEPT (1, 40) TELLER-ID-IN
+               PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END
+               PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1
+           END-IF.
            PERFORM FINISH-RTN THRU FINISH-END.
            STOP RUN.
 
+       LOAD-TXN-SEQ-RTN.
+           OPEN INPUT TRANSAC-LOG.
+           IF TL-FILE-STATUS = "00"
+               PERFORM UNTIL TL-FILE-STATUS NOT = "00"
+                   READ TRANSAC-LOG
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE TL-SEQ-NO TO TL-SEQ-CTR
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSAC-LOG
+           END-IF.
+       LOAD-TXN-SEQ-END.
+           EXIT.
+
        INIT-PRINT-RTN.
            WRITE OUTREC FROM HD01-REC.
            WRITE OUTREC FROM HD02-REC AFTER ADVANCING 1 LINE. 
@@ -107,6 +258,7 @@
            DISPLAY (5, 1) "Account Number: ".
            ACCEPT (5, 40) ACC-NO-IN.
            DISPLAY (5, 40) ACC-NO-IN.
+           PERFORM ACCT-LOOKUP-RTN THRU ACCT-LOOKUP-END.
            DISPLAY (6, 1) "Account Name: ".
            ACCEPT (6, 40) ACC-NAME-IN.
            DISPLAY (6, 40) ACC-NAME-IN.
@@ -126,17 +278,30 @@
            DISPLAY (11, 40) AMO-OUT.
 
            DISPLAY (12, 1) "Account Type: ".
-           PERFORM ACC-TYP-RTN.
-           MOVE 0 TO VALID-FLAG.
+           IF ACCT-FOUND = "Y"
+               PERFORM ACC-TYP-LOOKUP-RTN THRU ACC-TYP-LOOKUP-END
+           ELSE
+               PERFORM ACC-TYP-RTN
+               MOVE 0 TO VALID-FLAG
+           END-IF.
 
-           DISPLAY (14, 1) "Initial Deposit: ".
-           ACCEPT (14, 40) INI-DEP-IN.
-           MOVE FUNCTION NUMVAL(INI-DEP-IN) TO INI-DEP-ACT.
-           MOVE INI-DEP-ACT TO INI-DEP-OUT.
-           DISPLAY (14, 40) INI-DEP-OUT.
+           IF ACCT-FOUND = "Y"
+               DISPLAY (14, 1) "Current Balance: "
+               MOVE AM-BALANCE TO INI-DEP-ACT
+               MOVE INI-DEP-ACT TO INI-DEP-OUT
+               DISPLAY (14, 40) INI-DEP-OUT
+           ELSE
+               DISPLAY (14, 1) "Initial Deposit: "
+               ACCEPT (14, 40) INI-DEP-IN
+               MOVE FUNCTION NUMVAL(INI-DEP-IN) TO INI-DEP-ACT
+               MOVE INI-DEP-ACT TO INI-DEP-OUT
+               DISPLAY (14, 40) INI-DEP-OUT
+           END-IF.
 
            DISPLAY (15, 1) "Balance: ".
            PERFORM BAL-RTN THRU BAL-END.
+           PERFORM ACCT-UPDATE-RTN THRU ACCT-UPDATE-END.
+           PERFORM WRITE-TXNLOG-RTN THRU WRITE-TXNLOG-END.
            
            DISPLAY (16, 1) "Branch Code: ".
            PERFORM BRN-RTN.
@@ -149,6 +314,87 @@
        PROCESS-END.
            EXIT.
 
+       ACCT-LOOKUP-RTN.
+           MOVE ACC-NO-IN TO AM-ACC-NO.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "N" TO ACCT-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCT-FOUND
+           END-READ.
+       ACCT-LOOKUP-END.
+           EXIT.
+
+       ACCT-UPDATE-RTN.
+           MOVE ACC-NO-IN TO AM-ACC-NO.
+           MOVE ACC-NAME-IN TO AM-ACC-NAME.
+           MOVE FUNCTION UPPER-CASE(ACC-TYP-IN) TO AM-ACC-TYP.
+           MOVE BALANCE-IN TO AM-BALANCE.
+           IF ACCT-FOUND = "Y"
+               REWRITE ACCOUNT-MAST-REC
+           ELSE
+               WRITE ACCOUNT-MAST-REC
+               MOVE "Y" TO ACCT-FOUND
+           END-IF.
+       ACCT-UPDATE-END.
+           EXIT.
+
+       WRITE-TXNLOG-RTN.
+           ADD 1 TO TL-SEQ-CTR.
+           MOVE FUNCTION CURRENT-DATE TO CUR-TIMESTAMP.
+           MOVE TL-SEQ-CTR TO TL-SEQ-NO.
+           MOVE TELLER-ID-IN TO TL-TELLER-ID.
+           MOVE CUR-TIMESTAMP(1:14) TO TL-TIMESTAMP.
+           MOVE ACC-NO-IN TO TL-ACC-NO.
+           MOVE TRANSAC-NAME-IN TO TL-TRANSAC-NAME.
+           MOVE AMO-ACT TO TL-AMOUNT.
+           MOVE BALANCE-IN TO TL-BALANCE.
+           WRITE TRANSAC-LOG-REC.
+       WRITE-TXNLOG-END.
+           EXIT.
+
+       INTEREST-BATCH-RTN.
+           DISPLAY (2, 1) "Monthly Interest Rate (e.g. 00025 = .25%): ".
+           ACCEPT (2, 50) INTEREST-RATE-IN.
+
+           WRITE OUTREC FROM INT-HD-REC AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM INT-COLHD-REC AFTER ADVANCING 1 LINE.
+
+           MOVE ZEROS TO AM-ACC-NO.
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN AM-ACC-NO
+               INVALID KEY
+                   MOVE "Y" TO AM-EOF
+           END-START.
+
+           PERFORM UNTIL AM-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO AM-EOF
+                   NOT AT END
+                       IF AM-ACC-TYP = "S" OR AM-ACC-TYP = "D"
+                           COMPUTE INT-AMT =
+                               AM-BALANCE * INTEREST-RATE-IN
+                           ADD INT-AMT TO AM-BALANCE
+                           REWRITE ACCOUNT-MAST-REC
+                           ADD 1 TO INT-ACCT-CTR
+                           ADD INT-AMT TO INT-TOTAL-AMT
+                           MOVE AM-ACC-NO TO INTLN-ACC-NO
+                           MOVE AM-ACC-NAME TO INTLN-ACC-NAME
+                           MOVE INT-AMT TO INTLN-INT-AMT
+                           MOVE AM-BALANCE TO INTLN-NEW-BAL
+                           WRITE OUTREC FROM INT-LINE-REC
+                               AFTER ADVANCING 1 LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE INT-ACCT-CTR TO INTTOT-CTR-OUT.
+           MOVE INT-TOTAL-AMT TO INTTOT-AMT-OUT.
+           WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM INT-TOTALS-REC AFTER ADVANCING 1 LINE.
+       INTEREST-BATCH-END.
+           EXIT.
+
        GEND-RTN.
            ACCEPT (7, 40) GEN-CODE-IN.
            EVALUATE GEN-CODE-IN
@@ -226,22 +472,54 @@
                PERFORM ACC-TYP-RTN THRU ACC-TYP-END
                    UNTIL VALID-FLAG = 1
            END-IF.
-       ACC-TYP-END.   
+       ACC-TYP-END.
+           EXIT.
+
+       ACC-TYP-LOOKUP-RTN.
+           MOVE AM-ACC-TYP TO ACC-TYP-IN.
+           EVALUATE ACC-TYP-IN
+               WHEN "S"
+                   MOVE "Savings" TO ACC-TYP-NAM-IN
+               WHEN "C"
+                   MOVE "Checking" TO ACC-TYP-NAM-IN
+               WHEN "D"
+                   MOVE "Dollar" TO ACC-TYP-NAM-IN
+               WHEN OTHER
+                   MOVE SPACES TO ACC-TYP-NAM-IN
+           END-EVALUATE.
+           DISPLAY (12, 40) ACC-TYP-IN.
+           DISPLAY (13, 1) "Account Type Name: ".
+           DISPLAY (13, 40) ACC-TYP-NAM-IN.
+       ACC-TYP-LOOKUP-END.
            EXIT.
 
        BAL-RTN.
            IF TRANSAC-TYPE-IN = "W" OR TRANSAC-TYPE-IN = "w"
                IF INI-DEP-ACT LESS THAN AMO-ACT
-                   MOVE INI-DEP-ACT TO BALANCE-IN
-                   DISPLAY (15, 60) "Transaction Failed"
+                   IF ACC-TYP-IN = "C" OR ACC-TYP-IN = "c"
+                       COMPUTE SHORTFALL-AMT = AMO-ACT - INI-DEP-ACT
+                       IF SHORTFALL-AMT LESS THAN OVERDRAFT-LIMIT
+                               OR SHORTFALL-AMT = OVERDRAFT-LIMIT
+                           COMPUTE BALANCE-IN =
+                               INI-DEP-ACT - AMO-ACT - OVERDRAFT-FEE
+                           DISPLAY (15, 60) "Overdraft Fee Applied"
+                       ELSE
+                           MOVE INI-DEP-ACT TO BALANCE-IN
+                           DISPLAY (15, 60)
+                               "Transaction Failed - Limit Exceeded"
+                       END-IF
+                   ELSE
+                       MOVE INI-DEP-ACT TO BALANCE-IN
+                       DISPLAY (15, 60) "Transaction Failed"
+                   END-IF
                ELSE
                    COMPUTE BALANCE-IN = INI-DEP-ACT - AMO-ACT
                END-IF
-           ELSE 
+           ELSE
                COMPUTE BALANCE-IN = INI-DEP-ACT + AMO-ACT
-           END-IF.    
+           END-IF.
            MOVE BALANCE-IN TO BALANCE-OUT.
-           DISPLAY (15, 40) BALANCE-OUT.    
+           DISPLAY (15, 40) BALANCE-OUT.
        BAL-END.
            EXIT.
        
@@ -302,10 +580,66 @@
            MOVE ACC-TYP-NAM-IN TO ACC-TYP-NAM-OUT.
            DISPLAY (18, 1) REC-OUT.
            WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.
+           PERFORM BRN-SUMMARY-UPDATE-RTN THRU BRN-SUMMARY-UPDATE-END.
        PRINT-END.
            EXIT.
 
+       BRN-SUMMARY-UPDATE-RTN.
+           SET BSM-IDX TO 1.
+           SEARCH BSM-ENTRY
+               AT END
+                   ADD 1 TO BSM-CNT
+                   MOVE BR-COD-OUT TO BSM-BR-COD(BSM-CNT)
+                   IF TRANSAC-TYPE-IN = "D" OR TRANSAC-TYPE-IN = "d"
+                       MOVE AMO-ACT TO BSM-TOT-DEP(BSM-CNT)
+                   ELSE
+                       MOVE AMO-ACT TO BSM-TOT-WD(BSM-CNT)
+                   END-IF
+                   MOVE BSM-CNT TO BSM-CUR-IDX
+               WHEN BSM-BR-COD(BSM-IDX) = BR-COD-OUT
+                   IF TRANSAC-TYPE-IN = "D" OR TRANSAC-TYPE-IN = "d"
+                       ADD AMO-ACT TO BSM-TOT-DEP(BSM-IDX)
+                   ELSE
+                       ADD AMO-ACT TO BSM-TOT-WD(BSM-IDX)
+                   END-IF
+                   MOVE BSM-IDX TO BSM-CUR-IDX
+           END-SEARCH.
+
+           SET BSM-ACCT-IDX TO 1.
+           SEARCH BSM-ACCT-ENTRY
+               AT END
+                   ADD 1 TO BSM-ACCT-CNT
+                   MOVE ACC-NO-IN TO BSM-ACCT-NO(BSM-ACCT-CNT)
+                   MOVE BSM-CUR-IDX TO BSM-ACCT-BR-IDX(BSM-ACCT-CNT)
+                   MOVE BALANCE-IN TO BSM-ACCT-BAL(BSM-ACCT-CNT)
+                   ADD BALANCE-IN TO BSM-END-BAL(BSM-CUR-IDX)
+               WHEN BSM-ACCT-NO(BSM-ACCT-IDX) = ACC-NO-IN
+                   SUBTRACT BSM-ACCT-BAL(BSM-ACCT-IDX)
+                       FROM BSM-END-BAL(BSM-ACCT-BR-IDX(BSM-ACCT-IDX))
+                   MOVE BSM-CUR-IDX TO BSM-ACCT-BR-IDX(BSM-ACCT-IDX)
+                   MOVE BALANCE-IN TO BSM-ACCT-BAL(BSM-ACCT-IDX)
+                   ADD BALANCE-IN TO BSM-END-BAL(BSM-CUR-IDX)
+           END-SEARCH.
+       BRN-SUMMARY-UPDATE-END.
+           EXIT.
+
        FINISH-RTN.
+           IF RUN-MODE-IN NOT = "I" AND RUN-MODE-IN NOT = "i"
+               WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES
+               WRITE OUTREC FROM BRN-HD-REC AFTER ADVANCING 1 LINE
+               WRITE OUTREC FROM BRN-COLHD-REC AFTER ADVANCING 2 LINES
+               PERFORM VARYING BSM-IDX FROM 1 BY 1
+                       UNTIL BSM-IDX > BSM-CNT
+                   MOVE BSM-BR-COD(BSM-IDX) TO BRNLN-BR-COD
+                   MOVE BSM-TOT-DEP(BSM-IDX) TO BRNLN-TOT-DEP
+                   MOVE BSM-TOT-WD(BSM-IDX) TO BRNLN-TOT-WD
+                   MOVE BSM-END-BAL(BSM-IDX) TO BRNLN-END-BAL
+                   WRITE OUTREC FROM BRN-LINE-REC
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM
+           END-IF.
            CLOSE OUTFILE.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSAC-LOG.
        FINISH-END.
            EXIT.
\ No newline at end of file
