@@ -8,11 +8,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "C:\dos\cobol\outfile.txt".
+           SELECT COURSE-FILE ASSIGN TO "C:\dos\cobol\coursemf.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRS-FILE-STATUS.
+           SELECT STUDENT-MASTER ASSIGN TO "C:\dos\cobol\studmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-SNO
+               FILE STATUS IS SM-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "C:\dos\cobol\acctmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACC-NO
+               FILE STATUS IS AM-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
-           05 FILLER PIC X(80).
+           05 FILLER PIC X(110).
+       FD COURSE-FILE.
+       01 COURSE-FILE-REC.
+           05 CF-C-CODE PIC 9.
+           05 CF-C-NAME PIC X(27).
+       FD STUDENT-MASTER.
+       01 STUDENT-MAST-REC.
+           05 SM-SNO PIC 9(10).
+           05 SM-SNAME PIC X(25).
+       FD ACCOUNT-MASTER.
+       01 ACCOUNT-MAST-REC.
+           05 AM-ACC-NO PIC 9(10).
+           05 AM-ACC-NAME PIC X(25).
+           05 AM-ACC-TYP PIC X.
+           05 AM-BALANCE PIC S9(9)V99.
        WORKING-STORAGE SECTION.
        01 HD01-REC.
            05 FILLER PIC X(19) VALUE SPACES.
@@ -40,6 +67,10 @@
            05 FILLER PIC X(4) VALUE "Year".
            05 FILLER PIC X(3) VALUE SPACES.
            05 FILLER PIC X(20) VALUE "Total Amount of Fees".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "Discount".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "Payment Method".
        01 REC-OUT.
            05 FILLER PIC X(2) VALUE SPACES.
            05 SNO-OUT PIC 9(10).
@@ -51,6 +82,9 @@
            05 FILLER PIC X(6) VALUE SPACES.
            05 TOTAL-FEE-OUT PIC ZZ,ZZ9.99.
            05 FILLER PIC X(2) VALUE SPACES.
+           05 DISC-NAME-OUT PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PAY-METHOD-NAME-OUT PIC X(14).
        01 DATA-REC.
            05 SNO-IN PIC 9(10).
            05 SNAME-IN PIC X(25).
@@ -69,6 +103,14 @@
            05 M-FEE-IN PIC X(9).
            05 M-FEE-ACT PIC 9(3)V99.
            05 TOTAL-FEE PIC 9(5)V99 VALUE ZERO.
+           05 DISC-CODE-IN PIC X.
+           05 DISC-NAME-IN PIC X(15).
+           05 DISC-PCT PIC 9V999.
+           05 DISC-FIXED-AMT PIC 9(4)V99.
+           05 DISC-AMOUNT PIC 9(5)V99.
+           05 PAY-METHOD-IN PIC X.
+           05 PAY-METHOD-NAME-IN PIC X(14).
+           05 BANK-ACC-NO-IN PIC 9(10).
        01 DISPLAY-OUT.
            05 T-FEE-OUT PIC ZZ,ZZ9.99.
            05 SC-FEE-OUT PIC Z,ZZ9.99.
@@ -78,8 +120,59 @@
            05 VALID-FLAG PIC 9 VALUE 0.
            05 ANS PIC X.
            05 CHK-ANS PIC 9 VALUE 0.
-           
-       SCREEN SECTION. 
+           05 CRS-FILE-STATUS PIC XX.
+           05 CRS-EOF PIC X VALUE "N".
+           05 SM-FILE-STATUS PIC XX.
+           05 AM-FILE-STATUS PIC XX.
+
+       01 COURSE-TABLE-WS.
+           05 COURSE-TBL-CNT PIC 99 VALUE 0.
+           05 COURSE-TBL-ENTRY OCCURS 1 TO 30 TIMES
+                   DEPENDING ON COURSE-TBL-CNT
+                   INDEXED BY CRS-IDX.
+               10 CRS-TBL-CODE PIC 9.
+               10 CRS-TBL-NAME PIC X(27).
+
+       01 CRS-YR-SUMMARY-WS.
+           05 CRS-YR-SUM-CNT PIC 99 VALUE 0.
+           05 CRS-YR-SUM-ENTRY OCCURS 1 TO 40 TIMES
+                   DEPENDING ON CRS-YR-SUM-CNT
+                   INDEXED BY CYS-IDX.
+               10 CYS-C-NAME PIC X(27).
+               10 CYS-YEAR PIC 9.
+               10 CYS-STU-CNT PIC 9(4).
+               10 CYS-TOT-FEE PIC 9(7)V99.
+
+       01 BILLED-THIS-RUN-WS.
+           05 BILLED-CNT PIC 999 VALUE 0.
+           05 BILLED-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON BILLED-CNT
+                   INDEXED BY BILLED-IDX.
+               10 BILLED-SNO PIC 9(10).
+       01 SUMMARY-HD-REC.
+           05 FILLER PIC X(24) VALUE SPACES.
+           05 FILLER PIC X(32) VALUE
+               "Summary by Course and Year Level".
+       01 SUMMARY-COLHD-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(27) VALUE "Course".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "Year".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "No. Students".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "Total Fees".
+       01 SUMMARY-LINE-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SUMLN-C-NAME PIC X(27).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SUMLN-YEAR PIC 9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 SUMLN-STU-CNT PIC ZZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 SUMLN-TOT-FEE PIC ZZ,ZZ9.99.
+
+       SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.
 
@@ -88,6 +181,19 @@
        MAIN-RTN.
            DISPLAY CLRSCR.
            OPEN OUTPUT OUTFILE.
+           OPEN I-O STUDENT-MASTER.
+           IF SM-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+           OPEN I-O ACCOUNT-MASTER.
+           IF AM-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+           PERFORM LOAD-COURSE-TABLE-RTN THRU LOAD-COURSE-TABLE-END.
            PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END.
            PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1.
            PERFORM FINISH-RTN THRU FINISH-END.
@@ -108,9 +214,8 @@
            DISPLAY (3, 1) HD03-REC.
            DISPLAY (4, 1)SPACER.
            DISPLAY (5, 1) "Student No: ".
-           ACCEPT (5, 40) SNO-IN.
-           MOVE SNO-IN TO SNO-OUT.
-           DISPLAY (5, 40) SNO-OUT.
+           PERFORM SNO-CHK-RTN THRU SNO-CHK-END.
+           MOVE 0 TO VALID-FLAG.
            DISPLAY (6, 1) "Student Name: ".
            ACCEPT (6, 40) SNAME-IN.
            MOVE SNAME-IN TO SNAME-OUT.
@@ -156,38 +261,92 @@
            DISPLAY (16, 40) M-FEE-OUT.
            ADD M-FEE-ACT TO TOTAL-FEE.
 
+           DISPLAY (17, 1) "Discount Code: ".
+           PERFORM DISC-RTN.
+           MOVE 0 TO VALID-FLAG.
+
+           COMPUTE TOTAL-FEE = TOTAL-FEE - DISC-AMOUNT.
            MOVE TOTAL-FEE TO TOTAL-FEE-OUT.
-           DISPLAY (17, 1) "Total Amount of Fees: ".
-           DISPLAY (17, 40) TOTAL-FEE-OUT.
+           DISPLAY (19, 1) "Total Amount of Fees: ".
+           DISPLAY (19, 40) TOTAL-FEE-OUT.
+
+           DISPLAY (20, 1) "Payment Method (B=Bank Debit/C=Cash): ".
+           PERFORM PAY-METHOD-RTN THRU PAY-METHOD-END.
+           MOVE 0 TO VALID-FLAG.
+
            PERFORM PRINT-RTN THRU PRINT-END.
-           DISPLAY (18, 1) "INPUT ANOTHER RECORD (Y/N)".
+           DISPLAY (22, 1) "INPUT ANOTHER RECORD (Y/N)".
            PERFORM ANS-CHK-RTN UNTIL VALID-FLAG = 1.
        PROCESS-END.
            EXIT.
+       LOAD-COURSE-TABLE-RTN.
+           OPEN INPUT COURSE-FILE.
+           IF CRS-FILE-STATUS = "00"
+               PERFORM UNTIL CRS-EOF = "Y"
+                   READ COURSE-FILE
+                       AT END
+                           MOVE "Y" TO CRS-EOF
+                       NOT AT END
+                           ADD 1 TO COURSE-TBL-CNT
+                           MOVE CF-C-CODE TO
+                               CRS-TBL-CODE(COURSE-TBL-CNT)
+                           MOVE CF-C-NAME TO
+                               CRS-TBL-NAME(COURSE-TBL-CNT)
+                   END-READ
+               END-PERFORM
+               CLOSE COURSE-FILE
+           ELSE
+               DISPLAY (4, 1)
+                   "Course Master File Not Found - Batch Aborted"
+               MOVE 1 TO CHK-ANS
+           END-IF.
+       LOAD-COURSE-TABLE-END.
+           EXIT.
+
+       SNO-CHK-RTN.
+           ACCEPT (5, 40) SNO-IN.
+           MOVE SNO-IN TO SM-SNO.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE 0 TO VALID-FLAG
+                   DISPLAY (5, 60)
+                       "Unknown Student No. - Re-enter    "
+               NOT INVALID KEY
+                   MOVE 1 TO VALID-FLAG
+           END-READ.
+
+           IF VALID-FLAG = 1
+               SET BILLED-IDX TO 1
+               SEARCH BILLED-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN BILLED-SNO(BILLED-IDX) = SNO-IN
+                       MOVE 0 TO VALID-FLAG
+                       DISPLAY (5, 60)
+                           "Already Billed This Term - Re-enter"
+               END-SEARCH
+           END-IF.
+
+           IF VALID-FLAG = 1
+               MOVE SNO-IN TO SNO-OUT
+               DISPLAY (5, 40) SNO-OUT
+           ELSE
+               PERFORM SNO-CHK-RTN THRU SNO-CHK-END UNTIL VALID-FLAG = 1
+           END-IF.
+       SNO-CHK-END.
+           EXIT.
+
        COURSE-RTN.
            ACCEPT (7, 40) C-CODE-IN.
-           EVALUATE C-CODE-IN
-               WHEN 1
-                   MOVE 1 TO VALID-FLAG
-                   MOVE "Accounting" TO C-NAME-IN
-               WHEN 2
-                   MOVE 1 TO VALID-FLAG
-                   MOVE "Arts" TO C-NAME-IN
-               WHEN 3
-                   MOVE 1 TO VALID-FLAG
-                   MOVE "Business" TO C-NAME-IN
-               WHEN 4 
-                   MOVE 1 TO VALID-FLAG
-                   MOVE "Computer Science/Info. Tech" TO C-NAME-IN
-               WHEN 5
-                   MOVE 1 TO VALID-FLAG 
-                   MOVE "Eduction" TO C-NAME-IN
-               WHEN 6
-                   MOVE 1 TO VALID-FLAG
-                   MOVE "Engineering" TO C-NAME-IN 
-               WHEN OTHER
+
+           SET CRS-IDX TO 1.
+           SEARCH COURSE-TBL-ENTRY
+               AT END
                    MOVE 0 TO VALID-FLAG
-           END-EVALUATE.
+               WHEN CRS-TBL-CODE(CRS-IDX) = C-CODE-IN
+                   MOVE 1 TO VALID-FLAG
+                   MOVE CRS-TBL-NAME(CRS-IDX) TO C-NAME-IN
+           END-SEARCH.
 
            IF VALID-FLAG = 1
                DISPLAY (7, 40) C-CODE-IN
@@ -196,8 +355,6 @@
            ELSE
                PERFORM COURSE-RTN THRU COURSE-END UNTIL VALID-FLAG = 1
            END-IF.
-                  
-           
        COURSE-END.
            EXIT.
 
@@ -251,13 +408,108 @@
        STU-TYPE-END.
            EXIT.
 
+       DISC-RTN.
+           ACCEPT (17, 40) DISC-CODE-IN.
+           EVALUATE DISC-CODE-IN
+               WHEN "F"
+               WHEN "f"
+                   MOVE 1 TO VALID-FLAG
+                   MOVE "Full Scholar" TO DISC-NAME-IN
+                   MOVE 1.000 TO DISC-PCT
+                   MOVE 0 TO DISC-FIXED-AMT
+               WHEN "A"
+               WHEN "a"
+                   MOVE 1 TO VALID-FLAG
+                   MOVE "Acad. Scholar" TO DISC-NAME-IN
+                   MOVE 0.200 TO DISC-PCT
+                   MOVE 0 TO DISC-FIXED-AMT
+               WHEN "W"
+               WHEN "w"
+                   MOVE 1 TO VALID-FLAG
+                   MOVE "Working Stud." TO DISC-NAME-IN
+                   MOVE 0 TO DISC-PCT
+                   MOVE 500.00 TO DISC-FIXED-AMT
+               WHEN "N"
+               WHEN "n"
+                   MOVE 1 TO VALID-FLAG
+                   MOVE "None" TO DISC-NAME-IN
+                   MOVE 0 TO DISC-PCT
+                   MOVE 0 TO DISC-FIXED-AMT
+               WHEN OTHER
+                   MOVE 0 TO VALID-FLAG
+           END-EVALUATE.
+
+           IF VALID-FLAG = 1
+               COMPUTE DISC-AMOUNT =
+                   (TOTAL-FEE * DISC-PCT) + DISC-FIXED-AMT
+               IF DISC-AMOUNT > TOTAL-FEE
+                   MOVE TOTAL-FEE TO DISC-AMOUNT
+               END-IF
+               DISPLAY (17, 40) DISC-CODE-IN
+               DISPLAY (18, 1) "Discount Name: "
+               DISPLAY (18, 40) DISC-NAME-IN
+           ELSE
+               PERFORM DISC-RTN THRU DISC-END UNTIL VALID-FLAG = 1
+           END-IF.
+       DISC-END.
+           EXIT.
+
+       PAY-METHOD-RTN.
+           ACCEPT (20, 40) PAY-METHOD-IN.
+           EVALUATE PAY-METHOD-IN
+               WHEN "B"
+               WHEN "b"
+                   MOVE "Bank Debit" TO PAY-METHOD-NAME-IN
+                   PERFORM BANK-DEBIT-RTN THRU BANK-DEBIT-END
+               WHEN "C"
+               WHEN "c"
+                   MOVE 1 TO VALID-FLAG
+                   MOVE "Cash" TO PAY-METHOD-NAME-IN
+               WHEN OTHER
+                   MOVE 0 TO VALID-FLAG
+           END-EVALUATE.
+
+           IF VALID-FLAG = 1
+               DISPLAY (20, 40) PAY-METHOD-IN
+               DISPLAY (21, 1) "Payment Method: "
+               DISPLAY (21, 40) PAY-METHOD-NAME-IN
+           ELSE
+               PERFORM PAY-METHOD-RTN THRU PAY-METHOD-END
+                   UNTIL VALID-FLAG = 1
+           END-IF.
+       PAY-METHOD-END.
+           EXIT.
+
+       BANK-DEBIT-RTN.
+           DISPLAY (20, 60) "China Trust Acct No.: ".
+           ACCEPT (20, 82) BANK-ACC-NO-IN.
+           MOVE BANK-ACC-NO-IN TO AM-ACC-NO.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 0 TO VALID-FLAG
+                   DISPLAY (21, 60) "Unknown Bank Acct - Re-enter"
+               NOT INVALID KEY
+                   IF AM-BALANCE LESS THAN TOTAL-FEE
+                       MOVE 0 TO VALID-FLAG
+                       DISPLAY (21, 60)
+                           "Insufficient Balance - Re-enter    "
+                   ELSE
+                       COMPUTE AM-BALANCE = AM-BALANCE - TOTAL-FEE
+                       REWRITE ACCOUNT-MAST-REC
+                       MOVE 1 TO VALID-FLAG
+                   END-IF
+           END-READ.
+       BANK-DEBIT-END.
+           EXIT.
+
        ANS-CHK-RTN.
-           ACCEPT (18, 40) ANS.
+           ACCEPT (22, 40) ANS.
            EVALUATE ANS
-               WHEN "Y" 
+               WHEN "Y"
                WHEN "y"
                    MOVE 1 TO VALID-FLAG
                    MOVE 0 TO TOTAL-FEE
+                   MOVE 0 TO DISC-AMOUNT
                    PERFORM PROCESS-RTN THRU PROCESS-END
                WHEN "N" 
                WHEN "n"
@@ -274,11 +526,49 @@
            MOVE SNAME-IN TO SNAME-OUT.
            MOVE YEAR-IN TO YEAR-OUT.
            MOVE STU-TYPE-NAME-IN TO STU-TYPE-NAME-OUT.
-           WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.    
+           MOVE DISC-NAME-IN TO DISC-NAME-OUT.
+           MOVE PAY-METHOD-NAME-IN TO PAY-METHOD-NAME-OUT.
+           WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO BILLED-CNT.
+           MOVE SNO-IN TO BILLED-SNO(BILLED-CNT).
+
+           PERFORM SUMMARY-UPDATE-RTN THRU SUMMARY-UPDATE-END.
        PRINT-END.
            EXIT.
-           
+
+       SUMMARY-UPDATE-RTN.
+           SET CYS-IDX TO 1.
+           SEARCH CRS-YR-SUM-ENTRY
+               AT END
+                   ADD 1 TO CRS-YR-SUM-CNT
+                   MOVE C-NAME-IN TO CYS-C-NAME(CRS-YR-SUM-CNT)
+                   MOVE YEAR-IN TO CYS-YEAR(CRS-YR-SUM-CNT)
+                   MOVE 1 TO CYS-STU-CNT(CRS-YR-SUM-CNT)
+                   MOVE TOTAL-FEE TO CYS-TOT-FEE(CRS-YR-SUM-CNT)
+               WHEN CYS-C-NAME(CYS-IDX) = C-NAME-IN
+                    AND CYS-YEAR(CYS-IDX) = YEAR-IN
+                   ADD 1 TO CYS-STU-CNT(CYS-IDX)
+                   ADD TOTAL-FEE TO CYS-TOT-FEE(CYS-IDX)
+           END-SEARCH.
+       SUMMARY-UPDATE-END.
+           EXIT.
+
        FINISH-RTN.
+           WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM SUMMARY-HD-REC AFTER ADVANCING 1 LINE.
+           WRITE OUTREC FROM SUMMARY-COLHD-REC AFTER ADVANCING 2 LINES.
+           PERFORM VARYING CYS-IDX FROM 1 BY 1
+                   UNTIL CYS-IDX > CRS-YR-SUM-CNT
+               MOVE CYS-C-NAME(CYS-IDX) TO SUMLN-C-NAME
+               MOVE CYS-YEAR(CYS-IDX) TO SUMLN-YEAR
+               MOVE CYS-STU-CNT(CYS-IDX) TO SUMLN-STU-CNT
+               MOVE CYS-TOT-FEE(CYS-IDX) TO SUMLN-TOT-FEE
+               WRITE OUTREC FROM SUMMARY-LINE-REC
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
            CLOSE OUTFILE.
+           CLOSE STUDENT-MASTER.
+           CLOSE ACCOUNT-MASTER.
        FINISH-END.
            EXIT.
\ No newline at end of file
