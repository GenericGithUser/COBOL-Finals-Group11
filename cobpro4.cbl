@@ -8,11 +8,39 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "C:\dos\cobol\outfile3.txt".
+           SELECT CUST-MASTER ASSIGN TO "C:\dos\cobol\custmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-ACC-NO
+               FILE STATUS IS CM-STATUS.
+           SELECT RATE-TABLE-FILE ASSIGN TO "C:\dos\cobol\ratetbl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "C:\dos\cobol\billckpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
-           05 FILLER PIC X(80).
+           05 FILLER PIC X(90).
+       FD CUST-MASTER.
+       01 CUST-MAST-REC.
+           05 CM-ACC-NO PIC X(10).
+           05 CM-CUS-NAM PIC X(25).
+       FD RATE-TABLE-FILE.
+       01 RATE-TABLE-REC.
+           05 RTF-AR-COD PIC 9.
+           05 RTF-SYS-CHAR-PCT PIC 9(3).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-ACC-NO PIC X(10).
+           05 CKPT-TOTAL-KWH PIC 9(8).
+           05 CKPT-TOTAL-SYS-CHARG PIC 9(8)V99.
+           05 CKPT-TOTAL-REVENUE PIC 9(9)V99.
+           05 CKPT-HIGH-KWH PIC 9(6).
+           05 CKPT-HIGH-CUS-NAM PIC X(25).
+           05 CKPT-REC-FLAG PIC 9.
        WORKING-STORAGE SECTION.
        01 HD01-REC.
            05 FILLER PIC X(28) VALUE SPACES.
@@ -38,6 +66,8 @@
            05 FILLER PIC X(14) VALUE "System Charges".
            05 FILLER PIC X(1) VALUE SPACES.
            05 FILLER PIC X(11) VALUE "Total  Bill".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "Status".
        01 REC-OUT.
            05 FILLER PIC X(1) VALUE SPACES.
            05 ACC-NO-OUT PIC X(10).
@@ -49,6 +79,8 @@
            05 SYS-CHAR-OUT PIC Z,ZZZ.ZZ.
            05 FILLER PIC X(4) VALUE SPACES.
            05 TOT-BIL-OUT PIC ZZ,ZZZ.ZZ.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STATUS-OUT PIC X(8).
        01 REC-IN.
            05 ACC-NO-IN PIC X(10).
            05 CUS-NAM-IN PIC X(25).
@@ -58,9 +90,11 @@
            05 ACC-COD-IN PIC A.
            05 ACC-TYP-IN PIC X(11).
            05 AR-COD-IN PIC 9.
-           05 SYS-CHARG-IN PIC 9(4)V99. 
+           05 SYS-CHARG-IN PIC 9(4)V99.
            05 HIGH-CUS-KWH PIC X(25).
            05 TOT-BIL-IN PIC 9(7)V99.
+           05 REVIEW-FLAG-IN PIC X VALUE "N".
+           05 METER-CAP-IN PIC 9(6).
 
        01 DISPLAY-OUT.
            05 PREV-RED-OUT PIC Z(6).
@@ -76,8 +110,37 @@
            05 PRICE-PER-KWH PIC 99.
            05 ELEC-BILL PIC 9(6)V99.
            05 SYS-CHAR-PER PIC 9(4)V99.
-           
-       SCREEN SECTION. 
+           05 CM-STATUS PIC XX.
+           05 TOTAL-KWH-RUN PIC 9(8) VALUE 0.
+           05 TOTAL-SYS-CHARG-RUN PIC 9(8)V99 VALUE 0.
+           05 TOTAL-REVENUE-RUN PIC 9(9)V99 VALUE 0.
+           05 RT-FILE-STATUS PIC XX.
+           05 RT-EOF PIC X VALUE "N".
+           05 CKPT-FILE-STATUS PIC XX.
+           05 LAST-CKPT-ACC-NO PIC X(10) VALUE SPACES.
+           05 MASTER-EOF PIC X VALUE "N".
+           05 CM-OPEN-FAILED PIC X VALUE "N".
+           05 RT-OPEN-FAILED PIC X VALUE "N".
+
+       01 RATE-TABLE-WS.
+           05 RATE-TBL-CNT PIC 99 VALUE 0.
+           05 RATE-TBL-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON RATE-TBL-CNT
+                   INDEXED BY RT-IDX.
+               10 RT-AR-COD PIC 9.
+               10 RT-SYS-CHAR-PER PIC 9V999.
+
+       01 TOTALS-TRAILER.
+           05 FILLER PIC X(19) VALUE "Total Kwh Billed: ".
+           05 TOTAL-KWH-OUT PIC ZZZ,ZZZ,ZZ9.
+       01 TOTALS-CHARG-TRAILER.
+           05 FILLER PIC X(22) VALUE "Total System Charges: ".
+           05 TOTAL-CHARG-OUT PIC ZZZ,ZZZ,ZZ9.99.
+       01 TOTALS-REVENUE-TRAILER.
+           05 FILLER PIC X(16) VALUE "Total Revenue: ".
+           05 TOTAL-REVENUE-OUT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.
 
@@ -85,8 +148,35 @@
            PERFORM MAIN-RTN.
        MAIN-RTN.
            DISPLAY CLRSCR.
-           OPEN OUTPUT OUTFILE.
-           PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END.
+           PERFORM LOAD-RATE-TABLE-RTN THRU LOAD-RATE-TABLE-END.
+           PERFORM LOAD-CHECKPOINT-RTN THRU LOAD-CHECKPOINT-END.
+           IF LAST-CKPT-ACC-NO NOT = SPACES
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           OPEN INPUT CUST-MASTER.
+           IF RT-OPEN-FAILED = "Y" OR CM-STATUS NOT = "00"
+               IF RT-OPEN-FAILED = "N"
+                   DISPLAY (4, 1)
+                       "Customer Master File Not Found - Batch Aborted"
+               END-IF
+               MOVE "Y" TO MASTER-EOF
+               MOVE "Y" TO CM-OPEN-FAILED
+               MOVE 1 TO CHK-ANS
+           ELSE
+               IF LAST-CKPT-ACC-NO NOT = SPACES
+                   MOVE LAST-CKPT-ACC-NO TO CM-ACC-NO
+                   START CUST-MASTER KEY IS GREATER THAN CM-ACC-NO
+                       INVALID KEY
+                           MOVE "Y" TO MASTER-EOF
+                   END-START
+               END-IF
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF LAST-CKPT-ACC-NO = SPACES
+               PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END
+           END-IF.
            PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1.
            PERFORM FINISH-RTN THRU FINISH-END.
            STOP RUN.
@@ -103,66 +193,176 @@
            DISPLAY (1, 1) HD01-REC.
            DISPLAY (2, 1) HD02-REC.
            DISPLAY (3, 1) SPACER.
-           DISPLAY (4, 1) "Account Number: ".
-           ACCEPT (4, 40) ACC-NO-IN.
-           DISPLAY (4, 40) ACC-NO-IN.
-
-           DISPLAY (5, 1) "Customer Name: ".
-           ACCEPT (5, 40) CUS-NAM-IN.
-           DISPLAY (5, 40) CUS-NAM-IN.
-
-           DISPLAY (6, 1) "Previous Reading: ".
-           ACCEPT (6, 40) PREV-RED-IN.
-           MOVE PREV-RED-IN TO PREV-RED-OUT.
-           DISPLAY (6, 40) PREV-RED-OUT.
-
-           DISPLAY (7, 1) "Current Reading: ".
-           ACCEPT (7, 40) CUR-RED-IN.
-           MOVE CUR-RED-IN TO CUR-RED-OUT.
-           DISPLAY (7, 40) CUR-RED-OUT.
-
-           PERFORM KWH-RTN. 
-
-           DISPLAY (9, 1) "Account Code: ".
-           PERFORM ACC-COD-RTN.
-           MOVE 0 TO VALID-FLAG.
-
-           DISPLAY (11, 1) "Area Code: "
-           PERFORM AR-COD-RTN.
-           MOVE 0 TO VALID-FLAG.
-
-           COMPUTE TOT-BIL-IN = ELEC-BILL + SYS-CHARG-IN.
-           MOVE TOT-BIL-IN TO TOT-BIL-OUT.
-           DISPLAY (13, 1) "Total Bill: ".
-           DISPLAY (13, 40) TOT-BIL-OUT.
-           
-           PERFORM PRINT-RTN THRU PRINT-END.
-           DISPLAY (14, 1) "Input Another Record (Y/N)?: ".
-           PERFORM ANS-CHK-RTN UNTIL VALID-FLAG = 1.
-       PROCESS-END. 
+
+           PERFORM READ-NEXT-MASTER-RTN THRU READ-NEXT-MASTER-END.
+           IF MASTER-EOF = "Y"
+               DISPLAY (4, 1)
+                   "No More Accounts On Customer Master - Batch Done"
+               MOVE 1 TO CHK-ANS
+           ELSE
+               DISPLAY (4, 1) "Account Number: "
+               DISPLAY (4, 40) ACC-NO-IN
+               DISPLAY (5, 1) "Customer Name: "
+               DISPLAY (5, 40) CUS-NAM-IN
+
+               DISPLAY (6, 1) "Previous Reading: "
+               ACCEPT (6, 40) PREV-RED-IN
+               MOVE PREV-RED-IN TO PREV-RED-OUT
+               DISPLAY (6, 40) PREV-RED-OUT
+
+               DISPLAY (7, 1) "Current Reading: "
+               ACCEPT (7, 40) CUR-RED-IN
+               MOVE CUR-RED-IN TO CUR-RED-OUT
+               DISPLAY (7, 40) CUR-RED-OUT
+
+               PERFORM KWH-RTN
+
+               DISPLAY (9, 1) "Account Code: "
+               PERFORM ACC-COD-RTN
+               MOVE 0 TO VALID-FLAG
+
+               DISPLAY (11, 1) "Area Code: "
+               PERFORM AR-COD-RTN
+               MOVE 0 TO VALID-FLAG
+
+               COMPUTE TOT-BIL-IN = ELEC-BILL + SYS-CHARG-IN
+               MOVE TOT-BIL-IN TO TOT-BIL-OUT
+               DISPLAY (13, 1) "Total Bill: "
+               DISPLAY (13, 40) TOT-BIL-OUT
+
+               PERFORM PRINT-RTN THRU PRINT-END
+               PERFORM WRITE-CHECKPOINT-RTN THRU WRITE-CHECKPOINT-END
+               DISPLAY (14, 1) "Input Another Record (Y/N)?: "
+               PERFORM ANS-CHK-RTN UNTIL VALID-FLAG = 1
+           END-IF.
+       PROCESS-END.
            EXIT.
       
+       LOAD-RATE-TABLE-RTN.
+           OPEN INPUT RATE-TABLE-FILE.
+           IF RT-FILE-STATUS = "00"
+               PERFORM UNTIL RT-EOF = "Y"
+                   READ RATE-TABLE-FILE
+                       AT END
+                           MOVE "Y" TO RT-EOF
+                       NOT AT END
+                           ADD 1 TO RATE-TBL-CNT
+                           MOVE RTF-AR-COD TO RT-AR-COD(RATE-TBL-CNT)
+                           COMPUTE RT-SYS-CHAR-PER(RATE-TBL-CNT) =
+                               RTF-SYS-CHAR-PCT / 100
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-TABLE-FILE
+           ELSE
+               DISPLAY (4, 1)
+                   "Rate Table File Not Found - Batch Aborted"
+               MOVE "Y" TO RT-OPEN-FAILED
+           END-IF.
+       LOAD-RATE-TABLE-END.
+           EXIT.
+
+       LOAD-CHECKPOINT-RTN.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL CKPT-FILE-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKPT-ACC-NO TO LAST-CKPT-ACC-NO
+                           MOVE CKPT-TOTAL-KWH TO TOTAL-KWH-RUN
+                           MOVE CKPT-TOTAL-SYS-CHARG
+                               TO TOTAL-SYS-CHARG-RUN
+                           MOVE CKPT-TOTAL-REVENUE TO TOTAL-REVENUE-RUN
+                           MOVE CKPT-HIGH-KWH TO CUR-HIGH-KWH
+                           MOVE CKPT-HIGH-CUS-NAM TO HIGH-CUS-KWH
+                           MOVE CKPT-REC-FLAG TO REC
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       LOAD-CHECKPOINT-END.
+           EXIT.
+
+       READ-NEXT-MASTER-RTN.
+           READ CUST-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO MASTER-EOF
+               NOT AT END
+                   MOVE CM-ACC-NO TO ACC-NO-IN
+                   MOVE CM-CUS-NAM TO CUS-NAM-IN
+           END-READ.
+       READ-NEXT-MASTER-END.
+           EXIT.
+
+       WRITE-CHECKPOINT-RTN.
+           MOVE ACC-NO-IN TO CKPT-ACC-NO.
+           MOVE TOTAL-KWH-RUN TO CKPT-TOTAL-KWH.
+           MOVE TOTAL-SYS-CHARG-RUN TO CKPT-TOTAL-SYS-CHARG.
+           MOVE TOTAL-REVENUE-RUN TO CKPT-TOTAL-REVENUE.
+           MOVE CUR-HIGH-KWH TO CKPT-HIGH-KWH.
+           MOVE HIGH-CUS-KWH TO CKPT-HIGH-CUS-NAM.
+           MOVE REC TO CKPT-REC-FLAG.
+           WRITE CHECKPOINT-REC.
+       WRITE-CHECKPOINT-END.
+           EXIT.
+
        KWH-RTN.
-           COMPUTE KW-USED-IN = CUR-RED-IN - PREV-RED-IN.
+           MOVE "N" TO REVIEW-FLAG-IN.
+           IF CUR-RED-IN LESS THAN PREV-RED-IN
+               MOVE 0 TO VALID-FLAG
+               PERFORM METER-CAP-RTN THRU METER-CAP-END
+                   UNTIL VALID-FLAG = 1
+           ELSE
+               COMPUTE KW-USED-IN = CUR-RED-IN - PREV-RED-IN
+           END-IF.
+
            MOVE KW-USED-IN TO KW-USED-OUT.
            DISPLAY (8, 1) "KwH Used: "
            DISPLAY (8, 40) KW-USED-OUT.
 
-           IF REC = 0
-               ADD 1 TO REC
-               MOVE KW-USED-IN TO CUR-HIGH-KWH
-               MOVE CUS-NAM-IN TO HIGH-CUS-KWH
-           ELSE
-               ADD 1 TO REC
-               IF KW-USED-IN GREATER THAN CUR-HIGH-KWH
+           IF REVIEW-FLAG-IN = "N"
+               IF REC = 0
+                   ADD 1 TO REC
                    MOVE KW-USED-IN TO CUR-HIGH-KWH
                    MOVE CUS-NAM-IN TO HIGH-CUS-KWH
+               ELSE
+                   ADD 1 TO REC
+                   IF KW-USED-IN GREATER THAN CUR-HIGH-KWH
+                       MOVE KW-USED-IN TO CUR-HIGH-KWH
+                       MOVE CUS-NAM-IN TO HIGH-CUS-KWH
+                   END-IF
                END-IF
            END-IF.
 
        KWH-END.
            EXIT.
 
+       METER-CAP-RTN.
+           DISPLAY (8, 1)
+               "Meter Rollover Detected - Enter Meter Capacity".
+           DISPLAY (8, 55) "(0 = Flag For Review): ".
+           ACCEPT (8, 78) METER-CAP-IN.
+           IF METER-CAP-IN = 0
+               MOVE 1 TO VALID-FLAG
+               MOVE "Y" TO REVIEW-FLAG-IN
+               MOVE 0 TO KW-USED-IN
+               DISPLAY (8, 1)
+                   "Record Flagged For Manual Review           "
+           ELSE
+               IF METER-CAP-IN > PREV-RED-IN
+                   MOVE 1 TO VALID-FLAG
+                   COMPUTE KW-USED-IN =
+                       (METER-CAP-IN - PREV-RED-IN) + CUR-RED-IN
+               ELSE
+                   MOVE 0 TO VALID-FLAG
+                   DISPLAY (8, 1)
+                       "Invalid Capacity - Must Exceed Previous Reading"
+               END-IF
+           END-IF.
+       METER-CAP-END.
+           EXIT.
+
 
        ACC-COD-RTN.
            ACCEPT (9, 40) ACC-COD-IN.
@@ -203,19 +403,14 @@
        AR-COD-RTN.
            ACCEPT (11, 40) AR-COD-IN.
 
-           EVALUATE AR-COD-IN
-               WHEN 1
-                   MOVE 1 TO VALID-FLAG
-                   MOVE 0.03 TO SYS-CHAR-PER
-               WHEN 2 
+           SET RT-IDX TO 1.
+           SEARCH RATE-TBL-ENTRY
+               AT END
+                   MOVE 0 TO VALID-FLAG
+               WHEN RT-AR-COD(RT-IDX) = AR-COD-IN
                    MOVE 1 TO VALID-FLAG
-                   MOVE 0.05 TO SYS-CHAR-PER
-               WHEN 3
-                   MOVE 1 TO VALID-FLAG
-                   MOVE 0.07 TO SYS-CHAR-PER
-               WHEN OTHER
-                    MOVE 0 TO VALID-FLAG
-           END-EVALUATE.
+                   MOVE RT-SYS-CHAR-PER(RT-IDX) TO SYS-CHAR-PER
+           END-SEARCH.
 
            IF VALID-FLAG = 1
                DISPLAY (11, 40) AR-COD-IN
@@ -250,16 +445,43 @@
            MOVE ACC-NO-IN TO ACC-NO-OUT.
            MOVE CUS-NAM-IN TO CUS-NAM-OUT.
            MOVE ACC-TYP-IN TO ACC-TYP-OUT.
-           
+           IF REVIEW-FLAG-IN = "Y"
+               MOVE "REVIEW" TO STATUS-OUT
+           ELSE
+               MOVE "OK" TO STATUS-OUT
+               ADD KW-USED-IN TO TOTAL-KWH-RUN
+               ADD SYS-CHARG-IN TO TOTAL-SYS-CHARG-RUN
+               ADD TOT-BIL-IN TO TOTAL-REVENUE-RUN
+           END-IF.
+
            WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.
        PRINT-END.
            EXIT.
 
        FINISH-RTN.
-           DISPLAY (14, 1) 
-               "Customer with the highest number of Kwh Used: ".
-           DISPLAY (14, 47) HIGH-CUS-KWH.
+           IF MASTER-EOF = "Y"
+               DISPLAY (14, 1)
+                   "Customer with the highest number of Kwh Used: "
+               DISPLAY (14, 47) HIGH-CUS-KWH
 
-           CLOSE OUTFILE.    
+               MOVE TOTAL-KWH-RUN TO TOTAL-KWH-OUT
+               MOVE TOTAL-SYS-CHARG-RUN TO TOTAL-CHARG-OUT
+               MOVE TOTAL-REVENUE-RUN TO TOTAL-REVENUE-OUT
+               WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES
+               WRITE OUTREC FROM TOTALS-TRAILER AFTER ADVANCING 1 LINE
+               WRITE OUTREC FROM TOTALS-CHARG-TRAILER
+                   AFTER ADVANCING 1 LINE
+               WRITE OUTREC FROM TOTALS-REVENUE-TRAILER
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+           CLOSE OUTFILE.
+           CLOSE CUST-MASTER.
+           CLOSE CHECKPOINT-FILE.
+
+           IF MASTER-EOF = "Y" AND CM-OPEN-FAILED = "N"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
        FINISH-END.
            EXIT.
