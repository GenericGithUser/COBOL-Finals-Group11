@@ -8,11 +8,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "C:\dos\cobol\outfile4.txt".
+           SELECT EXAMINEE-HIST-FILE ASSIGN TO
+               "C:\dos\cobol\examhist.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EH-EXA-NO
+               FILE STATUS IS EH-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
            05 FILLER PIC X(80).
+       FD EXAMINEE-HIST-FILE.
+       01 EXAMINEE-HIST-REC.
+           05 EH-EXA-NO PIC 9(10).
+           05 EH-ATTEMPT-NO PIC 9(2).
+           05 EH-EVER-PASSED PIC X.
        WORKING-STORAGE SECTION.
        01 HD01-REC.
            05 FILLER PIC X(23) VALUE SPACES.
@@ -54,21 +65,29 @@
            05 EXA-NO-OUT PIC 9(10).
            05 FILLER PIC X(3) VALUE SPACES.
            05 EXA-NAM-OUT PIC X(20).
-           05 DOB-OUT PIC X(20).
+           05 DOB-OUT PIC X(10).
            05 UNAME-OUT PIC X(5).
            05 C-NAME-OUT PIC X(4).
            05 FILLER PIC X(3) VALUE SPACES.
            05 REMARK-OUT PIC X(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 ATTEMPT-OUT PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TAKER-TYPE-OUT PIC X(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EVER-PASSED-OUT PIC X(3).
        01 TOTPAS.
            05 FILLER PIC X(21) VALUE "TOTAL NO. OF PASSED: ".
-           05 TOTPAS-OUT PIC 99.    
+           05 TOTPAS-OUT PIC 99.
        01 TOTFAL.
            05 FILLER PIC X(21) VALUE "TOTAL NO. OF FAILED: ".
            05 TOTFAL-OUT PIC 99.
        01 REC-IN.
            05 EXA-NO-IN PIC 9(10).
            05 EXA-NAM-IN PIC X(20).
-           05 DOB-IN PIC X(20).
+           05 DOB-MM-IN PIC 9(2).
+           05 DOB-DD-IN PIC 9(2).
+           05 DOB-YYYY-IN PIC 9(4).
            05 UCODE-IN PIC 9.
            05 UNAME-IN PIC X(5).
            05 C-CODE-IN PIC 9.
@@ -76,6 +95,87 @@
            05 TOT-NO-ITEM-IN PIC 9(3).
            05 TEST-REST-IN PIC 99.
            05 REMARK-IN PIC X(6).
+           05 TAKER-TYPE-IN PIC X(4).
+
+       01 DOB-DISPLAY-WS.
+           05 DOB-MM-OUT PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 DOB-DD-OUT PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 DOB-YYYY-OUT PIC 9(4).
+
+       01 CUR-DATE-WS.
+           05 CUR-YYYY-WS PIC 9(4).
+           05 CUR-MM-WS PIC 9(2).
+           05 CUR-DD-WS PIC 9(2).
+
+       01 UNI-SUMMARY-WS.
+           05 USM-CNT PIC 9 VALUE 0.
+           05 USM-ENTRY OCCURS 1 TO 5 TIMES
+                   DEPENDING ON USM-CNT
+                   INDEXED BY USM-IDX.
+               10 USM-UNAME PIC X(5).
+               10 USM-EXAM-CNT PIC 9(4) VALUE 0.
+               10 USM-PASS-CNT PIC 9(4) VALUE 0.
+               10 USM-FAIL-CNT PIC 9(4) VALUE 0.
+       01 UNI-SUMMARY-HD-REC.
+           05 FILLER PIC X(24) VALUE SPACES.
+           05 FILLER PIC X(26) VALUE
+               "Pass Rate by University".
+       01 UNI-SUMMARY-COLHD-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "University".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "Examinees".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "Passers".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "Failers".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "Percentage".
+       01 UNI-SUMMARY-LINE-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 USMLN-UNAME PIC X(5).
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 USMLN-EXAM-CNT PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 USMLN-PASS-CNT PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 USMLN-FAIL-CNT PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 USMLN-PASS-PCT PIC ZZ9.99.
+
+       01 TOPNOTCH-WS.
+           05 TPN-CNT PIC 9(3) VALUE 0.
+           05 TPN-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON TPN-CNT
+                   INDEXED BY TPN-IDX TPN-IDX2 TPN-MAX-IDX.
+               10 TPN-EXA-NO PIC 9(10).
+               10 TPN-EXA-NAM PIC X(20).
+               10 TPN-PCT PIC 9(3)V99.
+       01 TPN-SWAP-WS.
+           05 TPN-SWAP-EXA-NO PIC 9(10).
+           05 TPN-SWAP-EXA-NAM PIC X(20).
+           05 TPN-SWAP-PCT PIC 9(3)V99.
+       01 TPN-PRINT-LIMIT PIC 9(3).
+       01 TOPNOTCH-HD-REC.
+           05 FILLER PIC X(27) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE
+               "Top Examinees (Top 10)".
+       01 TOPNOTCH-COLHD-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "Examinee".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "Examinee".
+           05 FILLER PIC X(16) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "Percentage".
+       01 TOPNOTCH-LINE-REC.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TPNLN-EXA-NO PIC 9(10).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 TPNLN-EXA-NAM PIC X(20).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 TPNLN-PCT PIC ZZ9.99.
 
        01 INIT-FLAGS.
            05 END-PROG PIC 9 VALUE 0.
@@ -86,8 +186,17 @@
            05 PASS-SCORE PIC 9(3).
            05 TP-CTR PIC 99 VALUE 0.
            05 TF-CTR PIC 99 VALUE 0.
-           
-       SCREEN SECTION. 
+           05 EH-FILE-STATUS PIC XX.
+           05 EH-FOUND PIC X VALUE "N".
+           05 MIN-AGE PIC 9(2) VALUE 20.
+           05 AGE-YRS PIC 9(3).
+           05 LEAP-YR-FLAG PIC X VALUE "N".
+           05 LEAP-QUOT PIC 9(4).
+           05 LEAP-REM-4 PIC 9(4).
+           05 LEAP-REM-100 PIC 9(4).
+           05 LEAP-REM-400 PIC 9(4).
+
+       SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.        
 
@@ -97,6 +206,15 @@
        MAIN-RTN.
            DISPLAY CLRSCR
            OPEN OUTPUT OUTFILE.
+           OPEN I-O EXAMINEE-HIST-FILE.
+           IF EH-FILE-STATUS = "35"
+               OPEN OUTPUT EXAMINEE-HIST-FILE
+               CLOSE EXAMINEE-HIST-FILE
+               OPEN I-O EXAMINEE-HIST-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO CUR-YYYY-WS.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO CUR-MM-WS.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO CUR-DD-WS.
            PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END.
            PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1.
            PERFORM FINISH-RTN THRU FINISH-END.
@@ -116,14 +234,18 @@
            DISPLAY (2, 1) HD02-REC.
            DISPLAY (3, 1) SPACER.
            DISPLAY (4, 1) "Examinee Number: ".
-           ACCEPT (4, 40) EXA-NO-IN.
-           DISPLAY (4, 40) EXA-NO-IN.
+           PERFORM EXA-NO-RTN THRU EXA-NO-END.
+           MOVE 0 TO VALID-FLAG.
            DISPLAY (5, 1) "Examinee Name: ".
            ACCEPT (5, 40) EXA-NAM-IN.
            DISPLAY (5, 40) EXA-NAM-IN.
-           DISPLAY (6, 1) "Date of Birth: ".
-           ACCEPT (6, 40) DOB-IN.
-           DISPLAY (6, 40) DOB-IN.
+           DISPLAY (6, 1) "Date of Birth (MM DD YYYY): ".
+           ACCEPT (6, 40) DOB-MM-IN.
+           ACCEPT (6, 43) DOB-DD-IN.
+           ACCEPT (6, 46) DOB-YYYY-IN.
+           PERFORM DOB-RTN THRU DOB-END.
+           MOVE 0 TO VALID-FLAG.
+           PERFORM RETAKE-LOOKUP-RTN THRU RETAKE-LOOKUP-END.
 
            DISPLAY (7, 1) "University Code: ".
            PERFORM U-COD-RTN.
@@ -141,12 +263,160 @@
            ACCEPT (12, 40) TEST-REST-IN.
 
            PERFORM REMARK-RTN.
+           PERFORM RETAKE-UPDATE-RTN THRU RETAKE-UPDATE-END.
            PERFORM PRINT-RTN THRU PRINT-END.
            DISPLAY (14, 1) "Input Another Record (Y/N)?".
            PERFORM ANS-CHK-RTN UNTIL VALID-FLAG = 1.
        PROCESS-END.
            EXIT.
-       
+
+       EXA-NO-RTN.
+           ACCEPT (4, 40) EXA-NO-IN.
+           MOVE 1 TO VALID-FLAG.
+           IF TPN-CNT > 0
+               SET TPN-IDX TO 1
+               SEARCH TPN-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN TPN-EXA-NO(TPN-IDX) = EXA-NO-IN
+                       MOVE 0 TO VALID-FLAG
+               END-SEARCH
+           END-IF.
+
+           IF VALID-FLAG = 1
+               DISPLAY (4, 40) EXA-NO-IN
+           ELSE
+               DISPLAY (4, 60) "Duplicate Examinee No. - Reenter"
+               PERFORM EXA-NO-RTN THRU EXA-NO-END UNTIL VALID-FLAG = 1
+           END-IF.
+       EXA-NO-END.
+           EXIT.
+
+       DOB-RTN.
+           MOVE 1 TO VALID-FLAG.
+           IF DOB-MM-IN < 1 OR DOB-MM-IN > 12
+               MOVE 0 TO VALID-FLAG
+           END-IF.
+
+           IF VALID-FLAG = 1
+               EVALUATE DOB-MM-IN
+                   WHEN 4
+                   WHEN 6
+                   WHEN 9
+                   WHEN 11
+                       IF DOB-DD-IN < 1 OR DOB-DD-IN > 30
+                           MOVE 0 TO VALID-FLAG
+                       END-IF
+                   WHEN 2
+                       IF DOB-DD-IN < 1 OR DOB-DD-IN > 29
+                           MOVE 0 TO VALID-FLAG
+                       ELSE
+                           IF DOB-DD-IN = 29
+                               PERFORM LEAP-YR-CHK-RTN THRU
+                                   LEAP-YR-CHK-END
+                               IF LEAP-YR-FLAG NOT = "Y"
+                                   MOVE 0 TO VALID-FLAG
+                               END-IF
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       IF DOB-DD-IN < 1 OR DOB-DD-IN > 31
+                           MOVE 0 TO VALID-FLAG
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+           IF VALID-FLAG = 1
+               IF DOB-YYYY-IN < 1900 OR DOB-YYYY-IN > CUR-YYYY-WS
+                   MOVE 0 TO VALID-FLAG
+               END-IF
+           END-IF.
+
+           IF VALID-FLAG = 0
+               DISPLAY (6, 60) "Invalid Date - Re-enter         "
+               ACCEPT (6, 40) DOB-MM-IN
+               ACCEPT (6, 43) DOB-DD-IN
+               ACCEPT (6, 46) DOB-YYYY-IN
+               PERFORM DOB-RTN THRU DOB-END UNTIL VALID-FLAG = 1
+           ELSE
+               COMPUTE AGE-YRS = CUR-YYYY-WS - DOB-YYYY-IN
+               IF CUR-MM-WS < DOB-MM-IN
+                   SUBTRACT 1 FROM AGE-YRS
+               ELSE
+                   IF CUR-MM-WS = DOB-MM-IN AND CUR-DD-WS < DOB-DD-IN
+                       SUBTRACT 1 FROM AGE-YRS
+                   END-IF
+               END-IF
+               IF AGE-YRS < MIN-AGE
+                   DISPLAY (6, 60) "Below Minimum Exam Age - Reenter"
+                   MOVE 0 TO VALID-FLAG
+                   ACCEPT (6, 40) DOB-MM-IN
+                   ACCEPT (6, 43) DOB-DD-IN
+                   ACCEPT (6, 46) DOB-YYYY-IN
+                   PERFORM DOB-RTN THRU DOB-END UNTIL VALID-FLAG = 1
+               ELSE
+                   DISPLAY (6, 40) DOB-MM-IN
+                   DISPLAY (6, 43) DOB-DD-IN
+                   DISPLAY (6, 46) DOB-YYYY-IN
+                   DISPLAY (6, 60) "                                "
+               END-IF
+           END-IF.
+       DOB-END.
+           EXIT.
+
+       LEAP-YR-CHK-RTN.
+           MOVE "N" TO LEAP-YR-FLAG.
+           DIVIDE DOB-YYYY-IN BY 4 GIVING LEAP-QUOT
+               REMAINDER LEAP-REM-4.
+           DIVIDE DOB-YYYY-IN BY 100 GIVING LEAP-QUOT
+               REMAINDER LEAP-REM-100.
+           DIVIDE DOB-YYYY-IN BY 400 GIVING LEAP-QUOT
+               REMAINDER LEAP-REM-400.
+           IF LEAP-REM-4 = 0 AND LEAP-REM-100 NOT = 0
+               MOVE "Y" TO LEAP-YR-FLAG
+           END-IF.
+           IF LEAP-REM-400 = 0
+               MOVE "Y" TO LEAP-YR-FLAG
+           END-IF.
+       LEAP-YR-CHK-END.
+           EXIT.
+
+       RETAKE-LOOKUP-RTN.
+           MOVE EXA-NO-IN TO EH-EXA-NO.
+           READ EXAMINEE-HIST-FILE
+               INVALID KEY
+                   MOVE "N" TO EH-FOUND
+                   MOVE 1 TO EH-ATTEMPT-NO
+                   MOVE "N" TO EH-EVER-PASSED
+               NOT INVALID KEY
+                   MOVE "Y" TO EH-FOUND
+                   ADD 1 TO EH-ATTEMPT-NO
+           END-READ.
+       RETAKE-LOOKUP-END.
+           EXIT.
+
+       RETAKE-UPDATE-RTN.
+           IF EH-ATTEMPT-NO = 1
+               MOVE "1ST " TO TAKER-TYPE-IN
+           ELSE
+               MOVE "RTK " TO TAKER-TYPE-IN
+           END-IF.
+
+           MOVE EXA-NO-IN TO EH-EXA-NO.
+           IF REMARK-IN = "PASSED" OR EH-EVER-PASSED = "Y"
+               MOVE "Y" TO EH-EVER-PASSED
+           ELSE
+               MOVE "N" TO EH-EVER-PASSED
+           END-IF.
+
+           IF EH-FOUND = "Y"
+               REWRITE EXAMINEE-HIST-REC
+           ELSE
+               WRITE EXAMINEE-HIST-REC
+           END-IF.
+       RETAKE-UPDATE-END.
+           EXIT.
+
        U-COD-RTN.
            ACCEPT (7, 40) UCODE-IN.
 
@@ -245,14 +515,85 @@
        PRINT-RTN.
            MOVE EXA-NO-IN TO EXA-NO-OUT.
            MOVE EXA-NAM-IN TO EXA-NAM-OUT.
-           MOVE DOB-IN TO DOB-OUT.
+           MOVE DOB-MM-IN TO DOB-MM-OUT.
+           MOVE DOB-DD-IN TO DOB-DD-OUT.
+           MOVE DOB-YYYY-IN TO DOB-YYYY-OUT.
+           MOVE DOB-DISPLAY-WS TO DOB-OUT.
            MOVE UNAME-IN TO UNAME-OUT.
            MOVE C-NAME-IN TO C-NAME-OUT.
-           MOVE REMARK-IN TO REMARK-OUT.    
-           
+           MOVE REMARK-IN TO REMARK-OUT.
+           MOVE EH-ATTEMPT-NO TO ATTEMPT-OUT.
+           MOVE TAKER-TYPE-IN TO TAKER-TYPE-OUT.
+           IF TAKER-TYPE-IN = "RTK "
+               IF EH-EVER-PASSED = "Y"
+                   MOVE "YES" TO EVER-PASSED-OUT
+               ELSE
+                   MOVE "NO " TO EVER-PASSED-OUT
+               END-IF
+           ELSE
+               MOVE SPACES TO EVER-PASSED-OUT
+           END-IF.
+
            WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.
+
+           PERFORM UNI-SUMMARY-UPDATE-RTN THRU UNI-SUMMARY-UPDATE-END.
+           PERFORM TOPNOTCH-UPDATE-RTN THRU TOPNOTCH-UPDATE-END.
        PRINT-END.
-           EXIT.    
+           EXIT.
+
+       UNI-SUMMARY-UPDATE-RTN.
+           SET USM-IDX TO 1.
+           SEARCH USM-ENTRY
+               AT END
+                   ADD 1 TO USM-CNT
+                   MOVE UNAME-IN TO USM-UNAME(USM-CNT)
+                   MOVE 1 TO USM-EXAM-CNT(USM-CNT)
+                   IF REMARK-IN = "PASSED"
+                       MOVE 1 TO USM-PASS-CNT(USM-CNT)
+                   ELSE
+                       MOVE 1 TO USM-FAIL-CNT(USM-CNT)
+                   END-IF
+               WHEN USM-UNAME(USM-IDX) = UNAME-IN
+                   ADD 1 TO USM-EXAM-CNT(USM-IDX)
+                   IF REMARK-IN = "PASSED"
+                       ADD 1 TO USM-PASS-CNT(USM-IDX)
+                   ELSE
+                       ADD 1 TO USM-FAIL-CNT(USM-IDX)
+                   END-IF
+           END-SEARCH.
+       UNI-SUMMARY-UPDATE-END.
+           EXIT.
+
+       TOPNOTCH-UPDATE-RTN.
+           ADD 1 TO TPN-CNT.
+           MOVE EXA-NO-IN TO TPN-EXA-NO(TPN-CNT).
+           MOVE EXA-NAM-IN TO TPN-EXA-NAM(TPN-CNT).
+           IF TOT-NO-ITEM-IN > 0
+               COMPUTE TPN-PCT(TPN-CNT) ROUNDED =
+                   (TEST-REST-IN / TOT-NO-ITEM-IN) * 100
+           ELSE
+               MOVE 0 TO TPN-PCT(TPN-CNT)
+           END-IF.
+       TOPNOTCH-UPDATE-END.
+           EXIT.
+
+       SORT-TOPNOTCH-RTN.
+           PERFORM VARYING TPN-IDX FROM 1 BY 1 UNTIL TPN-IDX > TPN-CNT
+               SET TPN-MAX-IDX TO TPN-IDX
+               PERFORM VARYING TPN-IDX2 FROM TPN-IDX BY 1
+                       UNTIL TPN-IDX2 > TPN-CNT
+                   IF TPN-PCT(TPN-IDX2) > TPN-PCT(TPN-MAX-IDX)
+                       SET TPN-MAX-IDX TO TPN-IDX2
+                   END-IF
+               END-PERFORM
+               IF TPN-MAX-IDX NOT = TPN-IDX
+                   MOVE TPN-ENTRY(TPN-IDX) TO TPN-SWAP-WS
+                   MOVE TPN-ENTRY(TPN-MAX-IDX) TO TPN-ENTRY(TPN-IDX)
+                   MOVE TPN-SWAP-WS TO TPN-ENTRY(TPN-MAX-IDX)
+               END-IF
+           END-PERFORM.
+       SORT-TOPNOTCH-END.
+           EXIT.
 
        FINISH-RTN.
            MOVE TP-CTR TO TOTPAS-OUT.
@@ -260,6 +601,40 @@
            MOVE TF-CTR TO TOTFAL-OUT.
            DISPLAY (16, 1) TOTFAL.
 
+           WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM UNI-SUMMARY-HD-REC AFTER ADVANCING 1 LINE.
+           WRITE OUTREC FROM UNI-SUMMARY-COLHD-REC
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING USM-IDX FROM 1 BY 1 UNTIL USM-IDX > USM-CNT
+               MOVE USM-UNAME(USM-IDX) TO USMLN-UNAME
+               MOVE USM-EXAM-CNT(USM-IDX) TO USMLN-EXAM-CNT
+               MOVE USM-PASS-CNT(USM-IDX) TO USMLN-PASS-CNT
+               MOVE USM-FAIL-CNT(USM-IDX) TO USMLN-FAIL-CNT
+               COMPUTE USMLN-PASS-PCT ROUNDED =
+                   (USM-PASS-CNT(USM-IDX) / USM-EXAM-CNT(USM-IDX)) * 100
+               WRITE OUTREC FROM UNI-SUMMARY-LINE-REC
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+           PERFORM SORT-TOPNOTCH-RTN THRU SORT-TOPNOTCH-END.
+           IF TPN-CNT > 10
+               MOVE 10 TO TPN-PRINT-LIMIT
+           ELSE
+               MOVE TPN-CNT TO TPN-PRINT-LIMIT
+           END-IF.
+           WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM TOPNOTCH-HD-REC AFTER ADVANCING 1 LINE.
+           WRITE OUTREC FROM TOPNOTCH-COLHD-REC AFTER ADVANCING 2 LINES.
+           PERFORM VARYING TPN-IDX FROM 1 BY 1
+                   UNTIL TPN-IDX > TPN-PRINT-LIMIT
+               MOVE TPN-EXA-NO(TPN-IDX) TO TPNLN-EXA-NO
+               MOVE TPN-EXA-NAM(TPN-IDX) TO TPNLN-EXA-NAM
+               MOVE TPN-PCT(TPN-IDX) TO TPNLN-PCT
+               WRITE OUTREC FROM TOPNOTCH-LINE-REC
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
            CLOSE OUTFILE.
+           CLOSE EXAMINEE-HIST-FILE.
        FINISH-END.
            EXIT.
\ No newline at end of file
