@@ -8,11 +8,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "C:\dos\cobol\outfile5.txt".
+           SELECT CAMPUS-FILE ASSIGN TO "C:\dos\cobol\campuslst.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CAM-FILE-STATUS.
+           SELECT TERM-MASTER ASSIGN TO "C:\dos\cobol\termmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-BRA-COD
+               FILE STATUS IS TM-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
            05 FILLER PIC X(90).
+       FD CAMPUS-FILE.
+       01 CAMPUS-FILE-REC.
+           05 CAM-BRA-COD PIC 99.
+           05 CAM-BRA-NAME PIC X(20).
+       FD TERM-MASTER.
+       01 TERM-MAST-REC.
+           05 TM-BRA-COD PIC 99.
+           05 TM-SEM-YEAR PIC X(16).
+           05 TM-TOTNO-ENSTU PIC 9(6).
+           05 TM-TOTNO-FAC PIC 9(4).
+           05 TM-TOTNO-COR PIC 99.
        WORKING-STORAGE SECTION.
        01 HD01-REC.
            05 FILLER PIC X(25) VALUE SPACES.
@@ -31,14 +50,12 @@
            05 FILLER PIC X(35) VALUE SPACES.
        01 HD04-REC.
            05 FILLER PIC X(38) VALUE SPACES.
-           05 FILLER PIC X(14) VALUE 
-               "First Semester".
-           05 FILLER PIC X(38) VALUE SPACES.
+           05 HD04-TERM-OUT PIC X(16).
+           05 FILLER PIC X(36) VALUE SPACES.
        01 HD05-REC.
            05 FILLER PIC X(40) VALUE SPACES.
-           05 FILLER PIC X(9) VALUE 
-               "2010-2011".
-           05 FILLER PIC X(39) VALUE SPACES.    
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 FILLER PIC X(39) VALUE SPACES.
        01 SPACER.
            05 FILLER PIC X(80) VALUE SPACES.  
 
@@ -52,6 +69,35 @@
            05 FILLER PIC X(1) VALUE SPACES.
            05 FILLER PIC X(18) VALUE "Total No. Faculty ".
            05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "Stu/Fac Rat.".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "Trend %  ".
+
+       01 CAMPUS-TABLE-WS.
+           05 CAMPUS-TBL-CNT PIC 99 VALUE 0.
+           05 CAMPUS-TBL-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON CAMPUS-TBL-CNT
+                   INDEXED BY CAM-IDX.
+               10 CAM-TBL-COD PIC 99.
+               10 CAM-TBL-NAME PIC X(20).
+
+       01 BRANCH-USED-WS.
+           05 BRU-CNT PIC 99 VALUE 0.
+           05 BRU-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON BRU-CNT
+                   INDEXED BY BRU-IDX.
+               10 BRU-BRA-COD PIC 99.
+
+       01 GRAND-TOTALS-REC.
+           05 FILLER PIC X(20) VALUE "System-Wide Totals: ".
+           05 FILLER PIC X(8) VALUE "Courses ".
+           05 GTOT-COR-OUT PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "Enrolled  ".
+           05 GTOT-ENSTU-OUT PIC Z,ZZZ,ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "Faculty ".
+           05 GTOT-FAC-OUT PIC ZZZ,ZZ9.
 
        01 LAR-BRA-STU.
            05 LAR-STU-TITLE PIC X(34) VALUE 
@@ -74,7 +120,11 @@
            05 TOTNO-ENSTU-OUT PIC ZZZ,ZZ9.
            05 FILLER PIC X(18) VALUE SPACES.
            05 TOTNO-FAC-OUT PIC ZZZ,ZZ9.
-           
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RATIO-OUT PIC ZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TREND-OUT PIC X(6).
+
        01 REC-IN.
            05 LOC-BRA-COD-IN PIC 99.
            05 LOC-NAM-IN PIC X(20).
@@ -85,6 +135,8 @@
            05 TOTNO-ENSTU-IN PIC 9(6).
            05 TOTNO-REGSTU-IN PIC 9(4).
            05 TOTNO-IRREGSTU-IN PIC 9(3).
+           05 RATIO-IN PIC 9(3)V99.
+           05 SEM-YEAR-IN PIC X(16).
 
        01 DIS-REC.
            05 TOTNOD-FAC-REG-IN PIC ZZ9.
@@ -103,9 +155,18 @@
            05 LARGEST-FAC-POP-IN PIC 9(6).
            05 BRA-NAM-LARGES-IN PIC X(20).
            05 BRA-NAM-LARGEF-IN PIC X(20).
+           05 CAM-FILE-STATUS PIC XX.
+           05 CAM-EOF PIC X VALUE "N".
+           05 TM-FILE-STATUS PIC XX.
+           05 TM-FOUND PIC X VALUE "N".
+           05 TREND-VALID PIC X VALUE "N".
+           05 PCT-CHANGE PIC S9(3)V9.
+           05 TREND-PCT-EDIT PIC +ZZ9.9.
+           05 GRAND-TOT-COR PIC 9(3) VALUE 0.
+           05 GRAND-TOT-ENSTU PIC 9(7) VALUE 0.
+           05 GRAND-TOT-FAC PIC 9(5) VALUE 0.
 
-           
-       SCREEN SECTION. 
+       SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.            
 
@@ -114,12 +175,48 @@
        MAIN-RTN.
            DISPLAY CLRSCR.
            OPEN OUTPUT OUTFILE.
-           PERFORM INIT-PRINT-RTN THRU INIT-PRINT-RTN.
+           PERFORM LOAD-CAMPUS-TABLE-RTN THRU LOAD-CAMPUS-TABLE-END.
+           OPEN I-O TERM-MASTER.
+           IF TM-FILE-STATUS = "35"
+               OPEN OUTPUT TERM-MASTER
+               CLOSE TERM-MASTER
+               OPEN I-O TERM-MASTER
+           END-IF.
+           DISPLAY (1, 1)
+               "Semester & Academic Year (e.g. 1ST SEM 2011-2012): ".
+           ACCEPT (1, 55) SEM-YEAR-IN.
+           DISPLAY (1, 1) SPACER.
+           PERFORM INIT-PRINT-RTN THRU INIT-PRINT-END.
            PERFORM PROCESS-RTN THRU PROCESS-END UNTIL CHK-ANS = 1.
            PERFORM FINISH-RTN THRU FINISH-END.
            STOP RUN.
 
+       LOAD-CAMPUS-TABLE-RTN.
+           OPEN INPUT CAMPUS-FILE.
+           IF CAM-FILE-STATUS = "00"
+               PERFORM UNTIL CAM-EOF = "Y"
+                   READ CAMPUS-FILE
+                       AT END
+                           MOVE "Y" TO CAM-EOF
+                       NOT AT END
+                           ADD 1 TO CAMPUS-TBL-CNT
+                           MOVE CAM-BRA-COD
+                               TO CAM-TBL-COD(CAMPUS-TBL-CNT)
+                           MOVE CAM-BRA-NAME
+                               TO CAM-TBL-NAME(CAMPUS-TBL-CNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CAMPUS-FILE
+           ELSE
+               DISPLAY (4, 1)
+                   "Campus List File Not Found - Batch Aborted"
+               MOVE 1 TO CHK-ANS
+           END-IF.
+       LOAD-CAMPUS-TABLE-END.
+           EXIT.
+
        INIT-PRINT-RTN.
+           MOVE SEM-YEAR-IN TO HD04-TERM-OUT.
            WRITE OUTREC FROM HD01-REC.
            WRITE OUTREC FROM HD02-REC AFTER ADVANCING 3 LINES. 
            WRITE OUTREC FROM HD03-REC AFTER ADVANCING 1 LINES.
@@ -130,6 +227,7 @@
            EXIT.     
 
        PROCESS-RTN.
+           MOVE 0 TO TOTNO-FAC-IN.
            DISPLAY CLRSCR.
            DISPLAY (1, 1) HD01-REC.
            DISPLAY (2, 1) HD02-REC.
@@ -176,7 +274,9 @@
            DISPLAY (16, 40) TOTNOD-IRREGSTU-IN.
 
            PERFORM LARGEST-RTN THRU LARGEST-END.
+           PERFORM TERM-LOOKUP-RTN THRU TERM-LOOKUP-END.
            PERFORM PRINT-RTN THRU PRINT-END.
+           PERFORM TERM-UPDATE-RTN THRU TERM-UPDATE-END.
 
            MOVE 0 TO VALID-FLAG.
 
@@ -188,31 +288,36 @@
 
        BRA-COD-RTN.
            ACCEPT (9, 40) LOC-BRA-COD-IN.
-           EVALUATE LOC-BRA-COD-IN
-               WHEN 1
+           SET CAM-IDX TO 1.
+           SEARCH CAMPUS-TBL-ENTRY
+               AT END
+                   MOVE 0 TO VALID-FLAG
+               WHEN CAM-TBL-COD(CAM-IDX) = LOC-BRA-COD-IN
                    MOVE 1 TO VALID-FLAG
-                   MOVE "PUP Main" TO LOC-NAM-IN
-              WHEN 2 
-                  MOVE 1 TO VALID-FLAG
-                  MOVE "PUP Commonwealth" TO LOC-NAM-IN
-              WHEN 3 
-                  MOVE 1 TO VALID-FLAG
-                  MOVE "PUP Sta. Rosa" TO LOC-NAM-IN
-              WHEN 4
-                  MOVE 1 TO VALID-FLAG
-                  MOVE "PUP Taguig" TO LOC-NAM-IN
-              WHEN OTHER
-                 MOVE 0 TO VALID-FLAG
-           END-EVALUATE.
+                   MOVE CAM-TBL-NAME(CAM-IDX) TO LOC-NAM-IN
+           END-SEARCH.
+
+           IF VALID-FLAG = 1
+               SET BRU-IDX TO 1
+               SEARCH BRU-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN BRU-BRA-COD(BRU-IDX) = LOC-BRA-COD-IN
+                       MOVE 0 TO VALID-FLAG
+               END-SEARCH
+           END-IF.
 
            IF VALID-FLAG = 1
                DISPLAY (9, 40) LOC-BRA-COD-IN
                DISPLAY (10, 1) "Location Name: "
                DISPLAY (10, 40) LOC-NAM-IN
+               ADD 1 TO BRU-CNT
+               MOVE LOC-BRA-COD-IN TO BRU-BRA-COD(BRU-CNT)
            ELSE
-               PERFORM BRA-COD-RTN THRU BRA-COD-END 
+               DISPLAY (9, 60) "Invalid/Duplicate Branch - Reenter"
+               PERFORM BRA-COD-RTN THRU BRA-COD-END
                    UNTIL VALID-FLAG = 1
-           END-IF.          
+           END-IF.
        BRA-COD-END.
            EXIT.
 
@@ -232,10 +337,46 @@
                    MOVE LOC-NAM-IN TO BRA-NAM-LARGEF-IN
                END-IF
            END-IF. 
-           ADD 1 TO REC.   
+           ADD 1 TO REC.
        LARGEST-END.
            EXIT.
-       
+
+       TERM-LOOKUP-RTN.
+           MOVE LOC-BRA-COD-IN TO TM-BRA-COD.
+           READ TERM-MASTER
+               INVALID KEY
+                   MOVE "N" TO TM-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO TM-FOUND
+           END-READ.
+
+           IF TM-FOUND = "Y" AND TM-TOTNO-ENSTU > 0
+                   AND TM-SEM-YEAR NOT = SEM-YEAR-IN
+               MOVE "Y" TO TREND-VALID
+               COMPUTE PCT-CHANGE ROUNDED =
+                   ((TOTNO-ENSTU-IN - TM-TOTNO-ENSTU) /
+                       TM-TOTNO-ENSTU) * 100
+               MOVE PCT-CHANGE TO TREND-PCT-EDIT
+           ELSE
+               MOVE "N" TO TREND-VALID
+           END-IF.
+       TERM-LOOKUP-END.
+           EXIT.
+
+       TERM-UPDATE-RTN.
+           MOVE LOC-BRA-COD-IN TO TM-BRA-COD.
+           MOVE SEM-YEAR-IN TO TM-SEM-YEAR.
+           MOVE TOTNO-ENSTU-IN TO TM-TOTNO-ENSTU.
+           MOVE TOTNO-FAC-IN TO TM-TOTNO-FAC.
+           MOVE TOTNO-COR-IN TO TM-TOTNO-COR.
+           IF TM-FOUND = "Y"
+               REWRITE TERM-MAST-REC
+           ELSE
+               WRITE TERM-MAST-REC
+           END-IF.
+       TERM-UPDATE-END.
+           EXIT.
+
        ANS-CHK-RTN.
            ACCEPT (17, 40) ANS.
            EVALUATE ANS
@@ -258,6 +399,23 @@
            MOVE TOTNO-COR-IN TO TOTNO-COR-OUT.
            MOVE TOTNO-FAC-IN TO TOTNO-FAC-OUT.
 
+           IF TOTNO-FAC-IN > 0
+               COMPUTE RATIO-IN ROUNDED =
+                   TOTNO-ENSTU-IN / TOTNO-FAC-IN
+           ELSE
+               MOVE 0 TO RATIO-IN
+           END-IF.
+           MOVE RATIO-IN TO RATIO-OUT.
+           IF TREND-VALID = "Y"
+               MOVE TREND-PCT-EDIT TO TREND-OUT
+           ELSE
+               MOVE "NEW" TO TREND-OUT
+           END-IF.
+
+           ADD TOTNO-COR-IN TO GRAND-TOT-COR.
+           ADD TOTNO-ENSTU-IN TO GRAND-TOT-ENSTU.
+           ADD TOTNO-FAC-IN TO GRAND-TOT-FAC.
+
            WRITE OUTREC FROM REC-OUT AFTER ADVANCING 1 LINE.
        PRINT-END.
            EXIT.
@@ -279,6 +437,13 @@
            DISPLAY (22, 1) LAR-FAC-BRA-TITLE.
            DISPLAY (22, 40) BRA-NAM-LARGEF.
 
+           MOVE GRAND-TOT-COR TO GTOT-COR-OUT.
+           MOVE GRAND-TOT-ENSTU TO GTOT-ENSTU-OUT.
+           MOVE GRAND-TOT-FAC TO GTOT-FAC-OUT.
+           WRITE OUTREC FROM SPACER AFTER ADVANCING 2 LINES.
+           WRITE OUTREC FROM GRAND-TOTALS-REC AFTER ADVANCING 1 LINE.
+
            CLOSE OUTFILE.
+           CLOSE TERM-MASTER.
        FINISH-END.
            EXIT.
